@@ -1,21 +1,268 @@
+      ******************************************************************
+      *    PROGRAM-ID.  PROG2
+      *    AUTHOR.      CAIT
+      *    INSTALLATION. TRAINING
+      *    DATE-WRITTEN. 08/08/26
+      *    DATE-COMPILED.
+      *    DESCRIPTION.  New-hire orientation screen output.  Prints
+      *                  the glossary of terms maintained by the
+      *                  training team in the glossary master file,
+      *                  so definitions can be added or corrected
+      *                  without a recompile.  Validates the glossary
+      *                  master before printing and writes a dated
+      *                  error report listing any bad records instead
+      *                  of silently continuing.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE      INIT  DESCRIPTION
+      *    08/08/26  CAIT  ORIGINAL PROGRAM (WAS A FIXED TERM LIST)
+      *    08/09/26  CAIT  ADDED GLOSSARY MASTER VALIDATION PASS AND
+      *                    DATED ERROR REPORT
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG2. *> just identifier (duh)
-       AUTHOR. CAIT. *> it me 
+       PROGRAM-ID. PROG2.
+       AUTHOR. CAIT.
+       INSTALLATION. TRAINING.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLOSSARY-MASTER-FILE ASSIGN TO "GLOSMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GL-TERM-CODE
+               FILE STATUS IS WS-GLOSSARY-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT GLOSSARY-ERROR-REPORT ASSIGN TO "GLOSERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLOSERR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GLOSSARY-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY GLOSREC.
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNLOG.
+
+       FD  GLOSSARY-ERROR-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  ER-REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-GLOSSARY-STATUS       PIC X(02)   VALUE "00".
+       77  WS-EOF-SWITCH            PIC X(01)   VALUE "N".
+           88  WS-END-OF-FILE           VALUE "Y".
+       77  WS-AUDITLOG-STATUS       PIC X(02)   VALUE "00".
+       77  WS-GLOSERR-STATUS        PIC X(02)   VALUE "00".
+       77  WS-VALIDATION-ERRORS     PIC 9(04)   VALUE ZERO.
+       77  WS-RECORD-ERROR-SWITCH   PIC X(01)   VALUE "N".
+           88  WS-RECORD-HAS-ERROR      VALUE "Y".
+
+       01  WS-ERROR-HEADER-LINE.
+           05  FILLER                   PIC X(24)
+               VALUE "GLOSSARY VALIDATION ERR".
+           05  FILLER                   PIC X(16)
+               VALUE "OR REPORT - RUN ".
+           05  WS-EH-RUN-DATE           PIC 9(08).
+           05  FILLER                   PIC X(32)   VALUE SPACES.
+
+       01  WS-ERROR-DETAIL-LINE.
+           05  FILLER                   PIC X(02)   VALUE SPACES.
+           05  WS-ED-TERM-CODE          PIC X(10).
+           05  FILLER                   PIC X(02)   VALUE SPACES.
+           05  WS-ED-ERROR-TEXT         PIC X(40).
+           05  FILLER                   PIC X(26)   VALUE SPACES.
+
+       01  WS-ERROR-TOTAL-LINE.
+           05  FILLER                   PIC X(21)
+               VALUE "TOTAL ERROR RECORDS:".
+           05  WS-ET-ERROR-COUNT        PIC ZZZ9.
+           05  FILLER                   PIC X(55)   VALUE SPACES.
 
        PROCEDURE DIVISION.
-       1000-SEC1 SECTION. *> This is our defined name for a specific section.
-       *> This just indicates we're starting a section !
-       1000-PARA. *> This is a lower-level grouping of a paragraph for our text
-           DISPLAY "COBOL STANDS FOR"
-           DISPLAY "Common"
-           DISPLAY "Oriented"
-           DISPLAY "Business"
-           DISPLAY "Language"
-           DISPLAY "and is used in finance and admin systems."
-           DISPLAY "Bye"
+       0000-MAINLINE SECTION.
+       0000-MAIN.
+           PERFORM 0500-INITIALIZE THRU 0500-EXIT.
+           PERFORM 0700-VALIDATE-INPUT THRU 0700-EXIT.
+           PERFORM 1000-SEC1 THRU 1000-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
            STOP RUN.
-       
-       END PROGRAM PROG2.
 
-       *> compile with cobc -free -x -o test2 prog2.cbl then run ./test2
-       *> I guess you can name it what you want tho
+      *-----------------------------------------------------------*
+      *    0500-INITIALIZE - OPEN THE AUDIT LOG, START THE TRAIL   *
+      *-----------------------------------------------------------*
+       0500-INITIALIZE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDITLOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AL-AUDIT-LOG-RECORD.
+           MOVE "PROG2   " TO AL-JOB-NAME.
+           ACCEPT AL-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-START-TIME FROM TIME.
+       0500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    0700-VALIDATE-INPUT - VALIDATE THE GLOSSARY MASTER      *
+      *                          BEFORE 1000-SEC1 PRINTS IT         *
+      *-----------------------------------------------------------*
+       0700-VALIDATE-INPUT.
+           MOVE ZERO TO WS-VALIDATION-ERRORS.
+           MOVE "N" TO WS-EOF-SWITCH.
+           OPEN OUTPUT GLOSSARY-ERROR-REPORT.
+           IF WS-GLOSERR-STATUS NOT = "00"
+               DISPLAY "PROG2: UNABLE TO OPEN GLOSSARY ERROR REPORT - "
+                   "STATUS " WS-GLOSERR-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 0700-EXIT
+           END-IF.
+           ACCEPT WS-EH-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-ERROR-HEADER-LINE TO ER-REPORT-LINE.
+           WRITE ER-REPORT-LINE.
+           OPEN INPUT GLOSSARY-MASTER-FILE.
+           IF WS-GLOSSARY-STATUS NOT = "00"
+               DISPLAY "PROG2: UNABLE TO OPEN GLOSSARY MASTER - STATUS "
+                   WS-GLOSSARY-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE WS-VALIDATION-ERRORS TO WS-ET-ERROR-COUNT
+               MOVE WS-ERROR-TOTAL-LINE TO ER-REPORT-LINE
+               WRITE ER-REPORT-LINE
+               CLOSE GLOSSARY-ERROR-REPORT
+               GO TO 0700-EXIT
+           END-IF.
+           PERFORM 0710-READ-NEXT-FOR-VALIDATION THRU 0710-EXIT.
+           PERFORM 0720-VALIDATE-RECORD THRU 0720-EXIT
+               UNTIL WS-END-OF-FILE.
+           CLOSE GLOSSARY-MASTER-FILE.
+           MOVE WS-VALIDATION-ERRORS TO WS-ET-ERROR-COUNT.
+           MOVE WS-ERROR-TOTAL-LINE TO ER-REPORT-LINE.
+           WRITE ER-REPORT-LINE.
+           CLOSE GLOSSARY-ERROR-REPORT.
+           IF WS-VALIDATION-ERRORS NOT = ZERO
+               DISPLAY "PROG2: " WS-VALIDATION-ERRORS
+                   " BAD GLOSSARY RECORD(S) - SEE GLOSERR"
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           MOVE "N" TO WS-EOF-SWITCH.
+       0700-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    0710-READ-NEXT-FOR-VALIDATION - GET THE NEXT RECORD     *
+      *-----------------------------------------------------------*
+       0710-READ-NEXT-FOR-VALIDATION.
+           READ GLOSSARY-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       0710-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    0720-VALIDATE-RECORD - CHECK REQUIRED FIELDS AND RANGES *
+      *-----------------------------------------------------------*
+       0720-VALIDATE-RECORD.
+           MOVE "N" TO WS-RECORD-ERROR-SWITCH.
+           IF GL-TERM-CODE = SPACES
+               MOVE GL-TERM-CODE TO WS-ED-TERM-CODE
+               MOVE "MISSING TERM CODE" TO WS-ED-ERROR-TEXT
+               SET WS-RECORD-HAS-ERROR TO TRUE
+               PERFORM 0730-WRITE-ERROR-LINE THRU 0730-EXIT
+           END-IF.
+           IF GL-DEFINITION-TEXT = SPACES
+               MOVE GL-TERM-CODE TO WS-ED-TERM-CODE
+               MOVE "MISSING DEFINITION TEXT" TO WS-ED-ERROR-TEXT
+               SET WS-RECORD-HAS-ERROR TO TRUE
+               PERFORM 0730-WRITE-ERROR-LINE THRU 0730-EXIT
+           END-IF.
+           IF NOT GL-TERM-ACTIVE AND NOT GL-TERM-INACTIVE
+               MOVE GL-TERM-CODE TO WS-ED-TERM-CODE
+               MOVE "ACTIVE SWITCH NOT A OR I" TO WS-ED-ERROR-TEXT
+               SET WS-RECORD-HAS-ERROR TO TRUE
+               PERFORM 0730-WRITE-ERROR-LINE THRU 0730-EXIT
+           END-IF.
+           IF WS-RECORD-HAS-ERROR
+               ADD 1 TO WS-VALIDATION-ERRORS
+           END-IF.
+           PERFORM 0710-READ-NEXT-FOR-VALIDATION THRU 0710-EXIT.
+       0720-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    0730-WRITE-ERROR-LINE - APPEND ONE ERROR TO THE REPORT  *
+      *-----------------------------------------------------------*
+       0730-WRITE-ERROR-LINE.
+           MOVE WS-ERROR-DETAIL-LINE TO ER-REPORT-LINE.
+           WRITE ER-REPORT-LINE.
+       0730-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1000-SEC1 - READ AND DISPLAY THE GLOSSARY MASTER       *
+      *-----------------------------------------------------------*
+       1000-SEC1 SECTION.
+       1000-PARA.
+           IF RETURN-CODE = 16
+               GO TO 1000-EXIT
+           END-IF.
+           DISPLAY "COBOL STANDS FOR".
+           OPEN INPUT GLOSSARY-MASTER-FILE.
+           IF WS-GLOSSARY-STATUS NOT = "00"
+               DISPLAY "PROG2: UNABLE TO OPEN GLOSSARY MASTER - STATUS "
+                   WS-GLOSSARY-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF.
+           PERFORM 1100-READ-NEXT-TERM THRU 1100-EXIT.
+           PERFORM 1200-DISPLAY-TERM THRU 1200-EXIT
+               UNTIL WS-END-OF-FILE.
+           CLOSE GLOSSARY-MASTER-FILE.
+           DISPLAY "Bye".
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1100-READ-NEXT-TERM - GET THE NEXT ACTIVE TERM          *
+      *-----------------------------------------------------------*
+       1100-READ-NEXT-TERM.
+           READ GLOSSARY-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1200-DISPLAY-TERM - SHOW ONE TERM, THEN ADVANCE         *
+      *-----------------------------------------------------------*
+       1200-DISPLAY-TERM.
+           IF GL-TERM-ACTIVE
+               DISPLAY GL-DEFINITION-TEXT
+           END-IF.
+           PERFORM 1100-READ-NEXT-TERM THRU 1100-EXIT.
+       1200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    9999-TERMINATE - WRITE THE AUDIT TRAIL AND RETURN       *
+      *-----------------------------------------------------------*
+       9999-TERMINATE.
+           ACCEPT AL-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-END-TIME FROM TIME.
+           MOVE RETURN-CODE TO AL-RETURN-CODE.
+           WRITE AL-AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+       9999-EXIT.
+           EXIT.
+
+       END PROGRAM PROG2.
