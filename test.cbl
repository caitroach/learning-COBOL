@@ -1,12 +1,231 @@
-*> Set up the identification division
-identification division. *> This is a mandatory header to define name & metadata idk
+      ******************************************************************
+      *    PROGRAM-ID.  HELLO
+      *    AUTHOR.      CAIT
+      *    INSTALLATION. OPERATIONS
+      *    DATE-WRITTEN. 08/08/26
+      *    DATE-COMPILED.
+      *    DESCRIPTION.  Start-of-day driver for the overnight batch
+      *                  chain.  Reads the control card for this run
+      *                  (run date, environment flag, job-id) and
+      *                  echoes it back so operators can confirm the
+      *                  right parameters loaded before the rest of
+      *                  the chain fires off of it.  Checkpoints after
+      *                  each logical step so a restart can resume
+      *                  from the last completed step instead of
+      *                  rerunning the whole job step.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE      INIT  DESCRIPTION
+      *    08/08/26  CAIT  ORIGINAL PROGRAM (WAS A BARE DISPLAY)
+      *    08/09/26  CAIT  ADDED CHECKPOINT/RESTART LOGIC
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLO.
+       AUTHOR. CAIT.
+       INSTALLATION. OPERATIONS.
+       DATE-WRITTEN. 08/08/26.
+       DATE-COMPILED.
 
-PROGRAM-ID. HELLO. *> Program name can be up to 30 alphanumeric characters
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
 
-PROCEDURE DIVISION. *> This is the procedure division where we run stuff
-       DISPLAY "HELLO WORLD". *> duh...
-       STOP RUN.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
 
-END PROGRAM HELLO. *> Terminates program
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPOINT-STATUS.
 
-*> Optional divisions are data and environment
\ No newline at end of file
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CTLCARD.
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNLOG.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CHKPNT.
+
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SWITCH           PIC X(01)   VALUE "N".
+           88  WS-END-OF-FILE          VALUE "Y".
+       77  WS-CTLCARD-OPEN-SWITCH  PIC X(01)   VALUE "N".
+           88  WS-CTLCARD-IS-OPEN      VALUE "Y".
+       77  WS-CTLCARD-STATUS       PIC X(02)   VALUE "00".
+       77  WS-AUDITLOG-STATUS      PIC X(02)   VALUE "00".
+       77  WS-CHKPOINT-STATUS      PIC X(02)   VALUE "00".
+       77  WS-CHKPOINT-EOF-SWITCH  PIC X(01)   VALUE "N".
+           88  WS-CHKPOINT-EOF          VALUE "Y".
+       77  WS-LAST-STEP-COMPLETED  PIC 9(04)   VALUE ZERO.
+
+       01  WS-STEP-NUMBERS.
+           05  WS-STEP-CARD-READ       PIC 9(04)   VALUE 0010.
+           05  WS-STEP-ECHO-DONE       PIC 9(04)   VALUE 0020.
+
+       01  WS-CHECKPOINT-WORK-AREA.
+           05  WS-CHECKPOINT-STEP-NUMBER  PIC 9(04).
+           05  WS-CHECKPOINT-STEP-NAME    PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-READ-CONTROL-CARD THRU 2000-EXIT.
+           IF NOT WS-END-OF-FILE
+               PERFORM 2500-CHECK-RESTART THRU 2500-EXIT
+               IF WS-LAST-STEP-COMPLETED < WS-STEP-CARD-READ
+                   MOVE WS-STEP-CARD-READ TO WS-CHECKPOINT-STEP-NUMBER
+                   MOVE "CONTROL CARD READ  " TO WS-CHECKPOINT-STEP-NAME
+                   PERFORM 3500-WRITE-CHECKPOINT THRU 3500-EXIT
+               END-IF
+               IF WS-LAST-STEP-COMPLETED < WS-STEP-ECHO-DONE
+                   PERFORM 3000-ECHO-PARAMETERS THRU 3000-EXIT
+                   MOVE WS-STEP-ECHO-DONE TO WS-CHECKPOINT-STEP-NUMBER
+                   MOVE "PARAMETERS ECHOED   "
+                       TO WS-CHECKPOINT-STEP-NAME
+                   PERFORM 3500-WRITE-CHECKPOINT THRU 3500-EXIT
+               ELSE
+                   DISPLAY "HELLO: RESTART - STEP ALREADY COMPLETE, "
+                       "SKIPPING PARAMETER ECHO"
+               END-IF
+           END-IF.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *    1000-INITIALIZE - OPEN FILES AND START THE AUDIT TRAIL  *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF WS-CTLCARD-STATUS = "00"
+               SET WS-CTLCARD-IS-OPEN TO TRUE
+           ELSE
+               DISPLAY "HELLO: UNABLE TO OPEN CONTROL CARD - STATUS "
+                   WS-CTLCARD-STATUS
+           END-IF.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDITLOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CHKPOINT-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+           MOVE SPACES TO AL-AUDIT-LOG-RECORD.
+           MOVE "HELLO   " TO AL-JOB-NAME.
+           ACCEPT AL-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-START-TIME FROM TIME.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-READ-CONTROL-CARD - READ THE ONE CONTROL CARD     *
+      *-----------------------------------------------------------*
+       2000-READ-CONTROL-CARD.
+           IF WS-CTLCARD-STATUS NOT = "00"
+               SET WS-END-OF-FILE TO TRUE
+               DISPLAY "HELLO: NO CONTROL CARD FOUND - ABORTING"
+               MOVE 16 TO RETURN-CODE
+               GO TO 2000-EXIT
+           END-IF.
+           READ CONTROL-CARD-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+                   DISPLAY "HELLO: NO CONTROL CARD FOUND - ABORTING"
+                   MOVE 16 TO RETURN-CODE
+                   GO TO 2000-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2500-CHECK-RESTART - FIND THE LAST COMPLETED STEP FOR   *
+      *                         THIS JOB-ID/RUN-DATE, IF ANY        *
+      *-----------------------------------------------------------*
+       2500-CHECK-RESTART.
+           MOVE ZERO TO WS-LAST-STEP-COMPLETED.
+           MOVE "N" TO WS-CHKPOINT-EOF-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPOINT-STATUS NOT = "00"
+               GO TO 2500-EXIT
+           END-IF.
+           PERFORM 2510-READ-CHECKPOINT THRU 2510-EXIT
+               UNTIL WS-CHKPOINT-EOF.
+           CLOSE CHECKPOINT-FILE.
+           IF WS-LAST-STEP-COMPLETED NOT = ZERO
+               DISPLAY "HELLO: RESTART - LAST CHECKPOINT WAS STEP "
+                   WS-LAST-STEP-COMPLETED " FOR JOB " CC-JOB-ID
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2510-READ-CHECKPOINT - SCAN ONE CHECKPOINT RECORD       *
+      *-----------------------------------------------------------*
+       2510-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET WS-CHKPOINT-EOF TO TRUE
+                   GO TO 2510-EXIT
+           END-READ.
+           IF CK-JOB-ID = CC-JOB-ID
+               AND CK-RUN-DATE = CC-RUN-DATE
+               AND CK-STEP-NUMBER > WS-LAST-STEP-COMPLETED
+               MOVE CK-STEP-NUMBER TO WS-LAST-STEP-COMPLETED
+           END-IF.
+       2510-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    3000-ECHO-PARAMETERS - CONFIRM PARAMETERS TO OPERATOR   *
+      *-----------------------------------------------------------*
+       3000-ECHO-PARAMETERS.
+           DISPLAY "HELLO - START OF DAY CONTROL CARD LOADED".
+           DISPLAY "  RUN DATE . . . . . : " CC-RUN-DATE.
+           DISPLAY "  ENVIRONMENT FLAG . : " CC-ENV-FLAG.
+           DISPLAY "  JOB-ID . . . . . . : " CC-JOB-ID.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    3500-WRITE-CHECKPOINT - RECORD A COMPLETED STEP         *
+      *-----------------------------------------------------------*
+       3500-WRITE-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE.
+           MOVE SPACES TO CK-CHECKPOINT-RECORD.
+           MOVE CC-JOB-ID TO CK-JOB-ID.
+           MOVE CC-RUN-DATE TO CK-RUN-DATE.
+           MOVE WS-CHECKPOINT-STEP-NUMBER TO CK-STEP-NUMBER.
+           MOVE WS-CHECKPOINT-STEP-NAME TO CK-STEP-NAME.
+           ACCEPT CK-CHECKPOINT-TIME FROM TIME.
+           WRITE CK-CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       3500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    9999-TERMINATE - WRITE THE AUDIT TRAIL, CLOSE, RETURN   *
+      *-----------------------------------------------------------*
+       9999-TERMINATE.
+           IF WS-CTLCARD-IS-OPEN
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+           ACCEPT AL-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-END-TIME FROM TIME.
+           MOVE RETURN-CODE TO AL-RETURN-CODE.
+           WRITE AL-AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+       9999-EXIT.
+           EXIT.
+
+       END PROGRAM HELLO.
