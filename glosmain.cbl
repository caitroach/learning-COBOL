@@ -0,0 +1,288 @@
+      ******************************************************************
+      *    PROGRAM-ID.  GLOSMAIN
+      *    AUTHOR.      CAIT
+      *    INSTALLATION. TRAINING
+      *    DATE-WRITTEN. 08/09/26
+      *    DATE-COMPILED.
+      *    DESCRIPTION.  Pseudo-conversational maintenance program for
+      *                  the glossary master file.  Lets the training
+      *                  team add, change, inactivate, or inquire on a
+      *                  term keyed by term code without going near
+      *                  raw file utilities.  Every add, change, or
+      *                  inactivate is confirmed by the operator before
+      *                  it commits to the file.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE      INIT  DESCRIPTION
+      *    08/09/26  CAIT  ORIGINAL PROGRAM
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLOSMAIN.
+       AUTHOR. CAIT.
+       INSTALLATION. TRAINING.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLOSSARY-MASTER-FILE ASSIGN TO "GLOSMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GL-TERM-CODE
+               FILE STATUS IS WS-GLOSSARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GLOSSARY-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY GLOSREC.
+
+       WORKING-STORAGE SECTION.
+       77  WS-GLOSSARY-STATUS       PIC X(02)   VALUE "00".
+       77  WS-DONE-SWITCH           PIC X(01)   VALUE "N".
+           88  WS-DONE                  VALUE "Y".
+       77  WS-RECORD-FOUND-SWITCH   PIC X(01)   VALUE "N".
+           88  WS-RECORD-FOUND          VALUE "Y".
+
+       77  WS-FUNCTION-CODE         PIC X(01).
+           88  WS-FUNC-ADD              VALUE "A" "a".
+           88  WS-FUNC-CHANGE           VALUE "C" "c".
+           88  WS-FUNC-DELETE           VALUE "D" "d".
+           88  WS-FUNC-INQUIRE          VALUE "I" "i".
+           88  WS-FUNC-EXIT             VALUE "X" "x".
+
+       77  WS-CONFIRM-RESPONSE      PIC X(01).
+           88  WS-CONFIRM-YES           VALUE "Y" "y".
+
+       77  WS-INPUT-TERM-CODE       PIC X(10).
+       77  WS-INPUT-DEFINITION      PIC X(60).
+       77  WS-INPUT-ACTIVE-FLAG     PIC X(01).
+           88  WS-INPUT-IS-ACTIVE       VALUE "A" "a".
+           88  WS-INPUT-IS-INACTIVE     VALUE "I" "i".
+
+       77  WS-VALID-FLAG-SWITCH     PIC X(01)   VALUE "N".
+           88  WS-VALID-ACTIVE-FLAG     VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+       0000-MAIN.
+           DISPLAY "GLOSMAIN - GLOSSARY MASTER MAINTENANCE".
+           PERFORM 1000-PROCESS-ONE-TRANSACTION THRU 1000-EXIT
+               UNTIL WS-DONE.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *    1000-PROCESS-ONE-TRANSACTION - PROMPT FOR ONE FUNCTION  *
+      *                                   AND TERM CODE, DISPATCH   *
+      *-----------------------------------------------------------*
+       1000-PROCESS-ONE-TRANSACTION.
+           PERFORM 1100-DISPLAY-MENU THRU 1100-EXIT.
+           ACCEPT WS-FUNCTION-CODE.
+           IF WS-FUNC-EXIT
+               SET WS-DONE TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+           DISPLAY "ENTER TERM CODE (10 CHARS): ".
+           ACCEPT WS-INPUT-TERM-CODE.
+           MOVE WS-INPUT-TERM-CODE TO GL-TERM-CODE.
+           EVALUATE TRUE
+               WHEN WS-FUNC-ADD
+                   PERFORM 2000-ADD-TERM THRU 2000-EXIT
+               WHEN WS-FUNC-CHANGE
+                   PERFORM 3000-CHANGE-TERM THRU 3000-EXIT
+               WHEN WS-FUNC-DELETE
+                   PERFORM 4000-INACTIVATE-TERM THRU 4000-EXIT
+               WHEN WS-FUNC-INQUIRE
+                   PERFORM 5000-INQUIRE-TERM THRU 5000-EXIT
+               WHEN OTHER
+                   DISPLAY "GLOSMAIN: INVALID FUNCTION CODE"
+           END-EVALUATE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1100-DISPLAY-MENU - SHOW THE FUNCTION MENU               *
+      *-----------------------------------------------------------*
+       1100-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "  A = ADD      C = CHANGE".
+           DISPLAY "  D = DELETE (INACTIVATE)      I = INQUIRE".
+           DISPLAY "  X = EXIT".
+           DISPLAY "ENTER FUNCTION CODE: ".
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1200-ACCEPT-ACTIVE-FLAG - PROMPT FOR THE ACTIVE/INACTIVE*
+      *                              SWITCH UNTIL A OR I IS ENTERED*
+      *-----------------------------------------------------------*
+       1200-ACCEPT-ACTIVE-FLAG.
+           MOVE "N" TO WS-VALID-FLAG-SWITCH.
+           PERFORM 1210-PROMPT-ACTIVE-FLAG THRU 1210-EXIT
+               UNTIL WS-VALID-ACTIVE-FLAG.
+       1200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1210-PROMPT-ACTIVE-FLAG - ONE PROMPT/VALIDATE ATTEMPT   *
+      *-----------------------------------------------------------*
+       1210-PROMPT-ACTIVE-FLAG.
+           DISPLAY "ACTIVE OR INACTIVE (A/I): ".
+           ACCEPT WS-INPUT-ACTIVE-FLAG.
+           IF WS-INPUT-IS-ACTIVE
+               MOVE "A" TO WS-INPUT-ACTIVE-FLAG
+               SET WS-VALID-ACTIVE-FLAG TO TRUE
+           ELSE
+               IF WS-INPUT-IS-INACTIVE
+                   MOVE "I" TO WS-INPUT-ACTIVE-FLAG
+                   SET WS-VALID-ACTIVE-FLAG TO TRUE
+               ELSE
+                   DISPLAY "GLOSMAIN: ENTER A OR I"
+               END-IF
+           END-IF.
+       1210-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-ADD-TERM - ADD A NEW GLOSSARY TERM                 *
+      *-----------------------------------------------------------*
+       2000-ADD-TERM.
+           PERFORM 8000-OPEN-GLOSSARY-MASTER THRU 8000-EXIT.
+           READ GLOSSARY-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "GLOSMAIN: TERM ALREADY EXISTS - USE CHANGE"
+                   CLOSE GLOSSARY-MASTER-FILE
+                   GO TO 2000-EXIT
+           END-READ.
+           DISPLAY "ENTER DEFINITION TEXT (UP TO 60 CHARS): ".
+           ACCEPT WS-INPUT-DEFINITION.
+           PERFORM 1200-ACCEPT-ACTIVE-FLAG THRU 1200-EXIT.
+           DISPLAY "ADD TERM " GL-TERM-CODE " - CONFIRM (Y/N): ".
+           ACCEPT WS-CONFIRM-RESPONSE.
+           IF WS-CONFIRM-YES
+               MOVE WS-INPUT-DEFINITION TO GL-DEFINITION-TEXT
+               MOVE WS-INPUT-ACTIVE-FLAG TO GL-ACTIVE-SWITCH
+               WRITE GL-GLOSSARY-RECORD
+                   INVALID KEY
+                       DISPLAY "GLOSMAIN: ADD FAILED - STATUS "
+                           WS-GLOSSARY-STATUS
+                   NOT INVALID KEY
+                       DISPLAY "GLOSMAIN: TERM ADDED"
+               END-WRITE
+           ELSE
+               DISPLAY "GLOSMAIN: ADD CANCELLED"
+           END-IF.
+           CLOSE GLOSSARY-MASTER-FILE.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    3000-CHANGE-TERM - CHANGE AN EXISTING TERM'S DEFINITION *
+      *-----------------------------------------------------------*
+       3000-CHANGE-TERM.
+           PERFORM 8000-OPEN-GLOSSARY-MASTER THRU 8000-EXIT.
+           READ GLOSSARY-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "GLOSMAIN: TERM NOT FOUND"
+                   CLOSE GLOSSARY-MASTER-FILE
+                   GO TO 3000-EXIT
+           END-READ.
+           DISPLAY "CURRENT DEFINITION: " GL-DEFINITION-TEXT.
+           DISPLAY "CURRENT STATUS . . : " GL-ACTIVE-SWITCH.
+           DISPLAY "ENTER NEW DEFINITION TEXT (UP TO 60 CHARS): ".
+           ACCEPT WS-INPUT-DEFINITION.
+           PERFORM 1200-ACCEPT-ACTIVE-FLAG THRU 1200-EXIT.
+           DISPLAY "CHANGE TERM " GL-TERM-CODE " - CONFIRM (Y/N): ".
+           ACCEPT WS-CONFIRM-RESPONSE.
+           IF WS-CONFIRM-YES
+               MOVE WS-INPUT-DEFINITION TO GL-DEFINITION-TEXT
+               MOVE WS-INPUT-ACTIVE-FLAG TO GL-ACTIVE-SWITCH
+               REWRITE GL-GLOSSARY-RECORD
+                   INVALID KEY
+                       DISPLAY "GLOSMAIN: CHANGE FAILED - STATUS "
+                           WS-GLOSSARY-STATUS
+                   NOT INVALID KEY
+                       DISPLAY "GLOSMAIN: TERM CHANGED"
+               END-REWRITE
+           ELSE
+               DISPLAY "GLOSMAIN: CHANGE CANCELLED"
+           END-IF.
+           CLOSE GLOSSARY-MASTER-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    4000-INACTIVATE-TERM - MARK A TERM INACTIVE RATHER THAN *
+      *                           PHYSICALLY REMOVING IT, SO THE    *
+      *                           TERM CODE STAYS ON FILE FOR       *
+      *                           HISTORY                           *
+      *-----------------------------------------------------------*
+       4000-INACTIVATE-TERM.
+           PERFORM 8000-OPEN-GLOSSARY-MASTER THRU 8000-EXIT.
+           READ GLOSSARY-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "GLOSMAIN: TERM NOT FOUND"
+                   CLOSE GLOSSARY-MASTER-FILE
+                   GO TO 4000-EXIT
+           END-READ.
+           IF GL-TERM-INACTIVE
+               DISPLAY "GLOSMAIN: TERM IS ALREADY INACTIVE"
+               CLOSE GLOSSARY-MASTER-FILE
+               GO TO 4000-EXIT
+           END-IF.
+           DISPLAY "INACTIVATE TERM " GL-TERM-CODE " - CONFIRM (Y/N): ".
+           ACCEPT WS-CONFIRM-RESPONSE.
+           IF WS-CONFIRM-YES
+               SET GL-TERM-INACTIVE TO TRUE
+               REWRITE GL-GLOSSARY-RECORD
+                   INVALID KEY
+                       DISPLAY "GLOSMAIN: INACTIVATE FAILED - STATUS "
+                           WS-GLOSSARY-STATUS
+                   NOT INVALID KEY
+                       DISPLAY "GLOSMAIN: TERM INACTIVATED"
+               END-REWRITE
+           ELSE
+               DISPLAY "GLOSMAIN: INACTIVATE CANCELLED"
+           END-IF.
+           CLOSE GLOSSARY-MASTER-FILE.
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    5000-INQUIRE-TERM - DISPLAY ONE TERM, NO UPDATE          *
+      *-----------------------------------------------------------*
+       5000-INQUIRE-TERM.
+           PERFORM 8000-OPEN-GLOSSARY-MASTER THRU 8000-EXIT.
+           READ GLOSSARY-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "GLOSMAIN: TERM NOT FOUND"
+                   CLOSE GLOSSARY-MASTER-FILE
+                   GO TO 5000-EXIT
+           END-READ.
+           DISPLAY "TERM CODE. . . . . : " GL-TERM-CODE.
+           DISPLAY "DEFINITION . . . . : " GL-DEFINITION-TEXT.
+           DISPLAY "STATUS . . . . . . : " GL-ACTIVE-SWITCH.
+           CLOSE GLOSSARY-MASTER-FILE.
+       5000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    8000-OPEN-GLOSSARY-MASTER - OPEN THE MASTER FOR THIS     *
+      *                                TRANSACTION, CREATING IT ON  *
+      *                                THE VERY FIRST ADD IF IT     *
+      *                                DOES NOT YET EXIST            *
+      *-----------------------------------------------------------*
+       8000-OPEN-GLOSSARY-MASTER.
+           OPEN I-O GLOSSARY-MASTER-FILE.
+           IF WS-GLOSSARY-STATUS = "35"
+               OPEN OUTPUT GLOSSARY-MASTER-FILE
+               CLOSE GLOSSARY-MASTER-FILE
+               OPEN I-O GLOSSARY-MASTER-FILE
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM GLOSMAIN.
