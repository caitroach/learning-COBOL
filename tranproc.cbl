@@ -0,0 +1,356 @@
+      ******************************************************************
+      *    PROGRAM-ID.  TRANPROC
+      *    AUTHOR.      CAIT
+      *    INSTALLATION. OPERATIONS
+      *    DATE-WRITTEN. 08/09/26
+      *    DATE-COMPILED.
+      *    DESCRIPTION.  Daily transaction processing.  Reads the daily
+      *                  transaction file (built from the shared
+      *                  TRANSREC copybook) and produces a printed
+      *                  control-total summary report, so future
+      *                  programs read and write the same transaction
+      *                  record shape instead of every program
+      *                  inventing its own layout.  Also writes a
+      *                  sequential extract file (header, one detail
+      *                  per account, trailer) for the BI team's
+      *                  nightly load.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE      INIT  DESCRIPTION
+      *    08/09/26  CAIT  ORIGINAL PROGRAM
+      *    08/09/26  CAIT  ADDED PER-ACCOUNT EXTRACT FILE
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANPROC.
+       AUTHOR. CAIT.
+       INSTALLATION. OPERATIONS.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANFILE-STATUS.
+
+           SELECT TRANSACTION-REPORT ASSIGN TO "TRANRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANRPT-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "TRANEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANSREC.
+
+       FD  TRANSACTION-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  TX-REPORT-LINE                  PIC X(80).
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNLOG.
+
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EX-EXTRACT-LINE                 PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       77  WS-TRANFILE-STATUS       PIC X(02)   VALUE "00".
+       77  WS-TRANRPT-STATUS        PIC X(02)   VALUE "00".
+       77  WS-AUDITLOG-STATUS       PIC X(02)   VALUE "00".
+       77  WS-EXTRACT-STATUS        PIC X(02)   VALUE "00".
+       77  WS-EOF-SWITCH            PIC X(01)   VALUE "N".
+           88  WS-END-OF-FILE           VALUE "Y".
+       77  WS-TRANSACTION-COUNT     PIC 9(07)   VALUE ZERO.
+       77  WS-CONTROL-TOTAL-AMOUNT  PIC S9(11)V99 VALUE ZERO.
+       77  WS-ACCOUNT-COUNT         PIC 9(04)   VALUE ZERO.
+       77  WS-ACCOUNT-FOUND-SWITCH  PIC X(01)   VALUE "N".
+           88  WS-ACCOUNT-FOUND         VALUE "Y".
+      *    RUNNING TOTAL OF ONLY THE TRANSACTIONS THAT MADE IT INTO
+      *    THE ROLL-UP TABLE, SO THE EXTRACT TRAILER RECONCILES
+      *    AGAINST ITS OWN DETAIL RECORDS EVEN WHEN THE TABLE FILLS
+      *    UP AND SOME ACCOUNTS ARE OMITTED
+       77  WS-EXTRACT-CONTROL-TOTAL PIC S9(11)V99 VALUE ZERO.
+
+      *    ONE ENTRY PER DISTINCT ACCOUNT, ROLLED UP AS TRANSACTIONS
+      *    ARE READ, SO THE EXTRACT CAN CARRY ONE DETAIL RECORD PER
+      *    ACCOUNT INSTEAD OF ONE PER TRANSACTION
+       01  WS-ACCOUNT-TABLE.
+           05  WS-ACCOUNT-ENTRY OCCURS 100 TIMES
+                   INDEXED BY WS-ACCT-IDX.
+               10  WS-ACCT-REFERENCE        PIC X(10).
+               10  WS-ACCT-TOTAL            PIC S9(11)V99.
+
+      *    WORKING COPY OF THE SHARED LAYOUT USED TO BUILD EACH
+      *    EXTRACT DETAIL RECORD - KEPT SEPARATE FROM TR-TRANSACTION-
+      *    RECORD SO THE INPUT RECORD IS NEVER DISTURBED WHILE
+      *    BUILDING OUTPUT
+           COPY TRANSREC
+               REPLACING ==TR-TRANSACTION-RECORD==
+                      BY ==XT-TRANSACTION-RECORD==
+                         ==TR-TRANSACTION-ID==
+                      BY ==XT-TRANSACTION-ID==
+                         ==TR-ACCOUNT-REFERENCE==
+                      BY ==XT-ACCOUNT-REFERENCE==
+                         ==TR-AMOUNT==
+                      BY ==XT-AMOUNT==
+                         ==TR-EFFECTIVE-DATE==
+                      BY ==XT-EFFECTIVE-DATE==.
+
+       01  WS-EXTRACT-HEADER-RECORD.
+           05  EH-RECORD-TYPE           PIC X(03)   VALUE "HDR".
+           05  EH-RUN-DATE              PIC 9(08).
+           05  FILLER                   PIC X(39)   VALUE SPACES.
+
+       01  WS-EXTRACT-TRAILER-RECORD.
+           05  ET-RECORD-TYPE           PIC X(03)   VALUE "TRL".
+           05  ET-RECORD-COUNT          PIC 9(07).
+           05  ET-CONTROL-TOTAL         PIC S9(09)V99
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  FILLER                   PIC X(28)   VALUE SPACES.
+
+       01  WS-REPORT-HEADER-LINE.
+           05  FILLER                   PIC X(30)
+               VALUE "DAILY TRANSACTION CONTROL REPO".
+           05  FILLER                   PIC X(10)
+               VALUE "RT - RUN  ".
+           05  WS-RH-RUN-DATE           PIC 9(08).
+           05  FILLER                   PIC X(32)   VALUE SPACES.
+
+       01  WS-REPORT-DETAIL-LINE.
+           05  FILLER                   PIC X(02)   VALUE SPACES.
+           05  WS-RD-TRANSACTION-ID     PIC X(10).
+           05  FILLER                   PIC X(02)   VALUE SPACES.
+           05  WS-RD-ACCOUNT-REFERENCE  PIC X(10).
+           05  FILLER                   PIC X(02)   VALUE SPACES.
+           05  WS-RD-AMOUNT             PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                   PIC X(29)   VALUE SPACES.
+
+       01  WS-REPORT-TOTAL-LINE.
+           05  FILLER                   PIC X(23)
+               VALUE "TRANSACTIONS PROCESSED:".
+           05  WS-RT-COUNT              PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(04)   VALUE SPACES.
+           05  FILLER                   PIC X(15)
+               VALUE "CONTROL TOTAL: ".
+           05  WS-RT-TOTAL              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                   PIC X(19)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+       0000-MAIN.
+           PERFORM 0500-INITIALIZE THRU 0500-EXIT.
+           PERFORM 1000-SEC1 THRU 1000-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *    0500-INITIALIZE - OPEN FILES, START THE AUDIT TRAIL     *
+      *-----------------------------------------------------------*
+       0500-INITIALIZE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDITLOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AL-AUDIT-LOG-RECORD.
+           MOVE "TRANPROC" TO AL-JOB-NAME.
+           ACCEPT AL-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-START-TIME FROM TIME.
+           ACCEPT WS-RH-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TRANFILE-STATUS NOT = "00"
+               DISPLAY "TRANPROC: UNABLE TO OPEN TRANSACTION FILE - "
+                   "STATUS " WS-TRANFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 0500-EXIT
+           END-IF.
+           OPEN OUTPUT TRANSACTION-REPORT.
+           IF WS-TRANRPT-STATUS NOT = "00"
+               DISPLAY "TRANPROC: UNABLE TO OPEN TRANSACTION REPORT - "
+                   "STATUS " WS-TRANRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE TRANSACTION-FILE
+               GO TO 0500-EXIT
+           END-IF.
+           MOVE WS-REPORT-HEADER-LINE TO TX-REPORT-LINE.
+           WRITE TX-REPORT-LINE.
+           OPEN OUTPUT EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "TRANPROC: UNABLE TO OPEN EXTRACT FILE - "
+                   "STATUS " WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE TRANSACTION-FILE
+               CLOSE TRANSACTION-REPORT
+               GO TO 0500-EXIT
+           END-IF.
+           MOVE WS-RH-RUN-DATE TO EH-RUN-DATE.
+           MOVE WS-EXTRACT-HEADER-RECORD TO EX-EXTRACT-LINE.
+           WRITE EX-EXTRACT-LINE.
+       0500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1000-SEC1 - PROCESS TRANSACTIONS AND ACCUMULATE THE     *
+      *                CONTROL TOTALS                              *
+      *-----------------------------------------------------------*
+       1000-SEC1 SECTION.
+       1000-PARA.
+           IF RETURN-CODE NOT = ZERO
+               GO TO 1000-EXIT
+           END-IF.
+           PERFORM 1100-READ-NEXT-TRANSACTION THRU 1100-EXIT.
+           PERFORM 1200-PROCESS-TRANSACTION THRU 1200-EXIT
+               UNTIL WS-END-OF-FILE.
+           CLOSE TRANSACTION-FILE.
+           PERFORM 1300-WRITE-CONTROL-TOTALS THRU 1300-EXIT.
+           CLOSE TRANSACTION-REPORT.
+           PERFORM 1400-WRITE-EXTRACT-DETAILS THRU 1400-EXIT.
+           PERFORM 1500-WRITE-EXTRACT-TRAILER THRU 1500-EXIT.
+           CLOSE EXTRACT-FILE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1100-READ-NEXT-TRANSACTION - GET THE NEXT TRANSACTION   *
+      *-----------------------------------------------------------*
+       1100-READ-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1200-PROCESS-TRANSACTION - LIST ONE TRANSACTION, ADD IT *
+      *                               TO THE CONTROL TOTALS         *
+      *-----------------------------------------------------------*
+       1200-PROCESS-TRANSACTION.
+           ADD 1 TO WS-TRANSACTION-COUNT.
+           ADD TR-AMOUNT TO WS-CONTROL-TOTAL-AMOUNT.
+           MOVE TR-TRANSACTION-ID TO WS-RD-TRANSACTION-ID.
+           MOVE TR-ACCOUNT-REFERENCE TO WS-RD-ACCOUNT-REFERENCE.
+           MOVE TR-AMOUNT TO WS-RD-AMOUNT.
+           MOVE WS-REPORT-DETAIL-LINE TO TX-REPORT-LINE.
+           WRITE TX-REPORT-LINE.
+           PERFORM 1250-ACCUMULATE-ACCOUNT THRU 1250-EXIT.
+           PERFORM 1100-READ-NEXT-TRANSACTION THRU 1100-EXIT.
+       1200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1250-ACCUMULATE-ACCOUNT - FIND OR ADD THIS TRANSACTION'S *
+      *                              ACCOUNT IN THE ROLL-UP TABLE   *
+      *-----------------------------------------------------------*
+       1250-ACCUMULATE-ACCOUNT.
+           SET WS-ACCOUNT-FOUND-SWITCH TO "N".
+           PERFORM 1260-FIND-ACCOUNT-ENTRY THRU 1260-EXIT
+               VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               OR WS-ACCOUNT-FOUND.
+           IF WS-ACCOUNT-FOUND
+               SET WS-ACCT-IDX DOWN BY 1
+               ADD TR-AMOUNT TO WS-ACCT-TOTAL (WS-ACCT-IDX)
+               ADD TR-AMOUNT TO WS-EXTRACT-CONTROL-TOTAL
+           ELSE
+               IF WS-ACCOUNT-COUNT < 100
+                   ADD 1 TO WS-ACCOUNT-COUNT
+                   SET WS-ACCT-IDX TO WS-ACCOUNT-COUNT
+                   MOVE TR-ACCOUNT-REFERENCE TO
+                       WS-ACCT-REFERENCE (WS-ACCT-IDX)
+                   MOVE TR-AMOUNT TO WS-ACCT-TOTAL (WS-ACCT-IDX)
+                   ADD TR-AMOUNT TO WS-EXTRACT-CONTROL-TOTAL
+               ELSE
+                   DISPLAY "TRANPROC: ACCOUNT TABLE FULL - "
+                       "SOME ACCOUNTS OMITTED FROM THE EXTRACT"
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+       1250-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1260-FIND-ACCOUNT-ENTRY - TEST ONE TABLE SLOT FOR A      *
+      *                              MATCHING ACCOUNT REFERENCE     *
+      *-----------------------------------------------------------*
+       1260-FIND-ACCOUNT-ENTRY.
+           IF WS-ACCT-REFERENCE (WS-ACCT-IDX) = TR-ACCOUNT-REFERENCE
+               SET WS-ACCOUNT-FOUND TO TRUE
+           END-IF.
+       1260-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1300-WRITE-CONTROL-TOTALS - PRINT THE SUMMARY LINE      *
+      *-----------------------------------------------------------*
+       1300-WRITE-CONTROL-TOTALS.
+           MOVE WS-TRANSACTION-COUNT TO WS-RT-COUNT.
+           MOVE WS-CONTROL-TOTAL-AMOUNT TO WS-RT-TOTAL.
+           MOVE WS-REPORT-TOTAL-LINE TO TX-REPORT-LINE.
+           WRITE TX-REPORT-LINE.
+       1300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1400-WRITE-EXTRACT-DETAILS - ONE EXTRACT RECORD PER      *
+      *                                 ACCOUNT IN THE ROLL-UP      *
+      *                                 TABLE                       *
+      *-----------------------------------------------------------*
+       1400-WRITE-EXTRACT-DETAILS.
+           PERFORM 1410-WRITE-ONE-ACCOUNT THRU 1410-EXIT
+               VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT.
+       1400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1410-WRITE-ONE-ACCOUNT - BUILD AND WRITE ONE ACCOUNT'S   *
+      *                             EXTRACT DETAIL RECORD           *
+      *-----------------------------------------------------------*
+       1410-WRITE-ONE-ACCOUNT.
+           MOVE SPACES TO XT-TRANSACTION-RECORD.
+           MOVE "SUMMARY   " TO XT-TRANSACTION-ID.
+           MOVE WS-ACCT-REFERENCE (WS-ACCT-IDX) TO
+               XT-ACCOUNT-REFERENCE.
+           MOVE WS-ACCT-TOTAL (WS-ACCT-IDX) TO XT-AMOUNT.
+           MOVE WS-RH-RUN-DATE TO XT-EFFECTIVE-DATE.
+           MOVE XT-TRANSACTION-RECORD TO EX-EXTRACT-LINE.
+           WRITE EX-EXTRACT-LINE.
+       1410-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1500-WRITE-EXTRACT-TRAILER - RECORD COUNT AND CONTROL    *
+      *                                 TOTAL FOR THE EXTRACT FILE  *
+      *-----------------------------------------------------------*
+       1500-WRITE-EXTRACT-TRAILER.
+           MOVE WS-ACCOUNT-COUNT TO ET-RECORD-COUNT.
+           MOVE WS-EXTRACT-CONTROL-TOTAL TO ET-CONTROL-TOTAL.
+           MOVE WS-EXTRACT-TRAILER-RECORD TO EX-EXTRACT-LINE.
+           WRITE EX-EXTRACT-LINE.
+       1500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    9999-TERMINATE - WRITE THE AUDIT TRAIL AND RETURN       *
+      *-----------------------------------------------------------*
+       9999-TERMINATE.
+           ACCEPT AL-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-END-TIME FROM TIME.
+           MOVE RETURN-CODE TO AL-RETURN-CODE.
+           WRITE AL-AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+       9999-EXIT.
+           EXIT.
+
+       END PROGRAM TRANPROC.
