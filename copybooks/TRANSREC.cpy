@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK.    TRANSREC
+      *    AUTHOR.      CAIT
+      *    DATE-WRITTEN. 08/09/26
+      *    DESCRIPTION.  Shared transaction record layout.  One record
+      *                  per transaction on the daily transaction file,
+      *                  used by the transaction-processing program and
+      *                  intended as the common record shape for any
+      *                  future program that reads or writes daily
+      *                  transaction activity.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE      INIT  DESCRIPTION
+      *    08/09/26  CAIT  ORIGINAL COPYBOOK
+      ******************************************************************
+       01  TR-TRANSACTION-RECORD.
+           05  TR-TRANSACTION-ID       PIC X(10).
+           05  TR-ACCOUNT-REFERENCE    PIC X(10).
+           05  TR-AMOUNT               PIC S9(09)V99
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  TR-EFFECTIVE-DATE       PIC 9(08).
+           05  FILLER                  PIC X(09).
