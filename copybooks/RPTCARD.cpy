@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK.    RPTCARD
+      *    AUTHOR.      CAIT
+      *    DATE-WRITTEN. 08/09/26
+      *    DESCRIPTION.  Control card for the batch usage report.  One
+      *                  record giving the run-log date range the
+      *                  report should cover.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE      INIT  DESCRIPTION
+      *    08/09/26  CAIT  ORIGINAL COPYBOOK
+      ******************************************************************
+       01  RP-REPORT-CARD.
+           05  RP-START-DATE           PIC 9(08).
+           05  RP-END-DATE             PIC 9(08).
+           05  FILLER                  PIC X(04).
