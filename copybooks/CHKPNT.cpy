@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK.    CHKPNT
+      *    AUTHOR.      CAIT
+      *    DATE-WRITTEN. 08/09/26
+      *    DESCRIPTION.  Checkpoint/restart record.  One record is
+      *                  appended per logical step completed by a
+      *                  batch step, keyed by job-id and run date, so
+      *                  a restart can find the last completed step
+      *                  and resume from there instead of rerunning
+      *                  the whole step from the top.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE      INIT  DESCRIPTION
+      *    08/09/26  CAIT  ORIGINAL COPYBOOK
+      ******************************************************************
+       01  CK-CHECKPOINT-RECORD.
+           05  CK-JOB-ID               PIC X(08).
+           05  CK-RUN-DATE             PIC 9(08).
+           05  CK-STEP-NUMBER          PIC 9(04).
+           05  CK-STEP-NAME            PIC X(20).
+           05  CK-CHECKPOINT-TIME      PIC 9(08).
+           05  FILLER                  PIC X(09).
