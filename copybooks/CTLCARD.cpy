@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    COPYBOOK.    CTLCARD
+      *    AUTHOR.      CAIT
+      *    DATE-WRITTEN. 08/08/26
+      *    DESCRIPTION.  Start-of-day control card record.  One record
+      *                  per run, read by the start-of-day driver to
+      *                  pick up the run date, environment and job-id
+      *                  for the batch chain that follows it.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE      INIT  DESCRIPTION
+      *    08/08/26  CAIT  ORIGINAL COPYBOOK
+      ******************************************************************
+       01  CC-CONTROL-CARD.
+           05  CC-RUN-DATE             PIC 9(08).
+           05  CC-ENV-FLAG             PIC X(01).
+               88  CC-ENV-PRODUCTION       VALUE "P".
+               88  CC-ENV-TEST             VALUE "T".
+               88  CC-ENV-DEVELOPMENT      VALUE "D".
+           05  CC-JOB-ID               PIC X(08).
+           05  FILLER                  PIC X(03).
