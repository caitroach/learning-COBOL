@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    COPYBOOK.    GLOSREC
+      *    AUTHOR.      CAIT
+      *    DATE-WRITTEN. 08/08/26
+      *    DESCRIPTION.  Glossary master record.  One record per term,
+      *                  keyed by term code.  Maintained by the training
+      *                  team through the glossary maintenance screen,
+      *                  read by PROG2 for new-hire orientation output.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE      INIT  DESCRIPTION
+      *    08/08/26  CAIT  ORIGINAL COPYBOOK
+      ******************************************************************
+       01  GL-GLOSSARY-RECORD.
+           05  GL-TERM-CODE            PIC X(10).
+           05  GL-DEFINITION-TEXT      PIC X(60).
+           05  GL-ACTIVE-SWITCH        PIC X(01).
+               88  GL-TERM-ACTIVE          VALUE "A".
+               88  GL-TERM-INACTIVE        VALUE "I".
+           05  FILLER                  PIC X(09).
