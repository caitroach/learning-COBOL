@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK.    RUNLOG
+      *    AUTHOR.      CAIT
+      *    DATE-WRITTEN. 08/08/26
+      *    DESCRIPTION.  Shared audit trail record.  Every program in
+      *                  the batch chain appends one of these to the
+      *                  run-log file on completion so audit can see
+      *                  what ran and when without relying on operator
+      *                  memory.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE      INIT  DESCRIPTION
+      *    08/08/26  CAIT  ORIGINAL COPYBOOK
+      ******************************************************************
+       01  AL-AUDIT-LOG-RECORD.
+           05  AL-JOB-NAME             PIC X(08).
+           05  AL-START-DATE           PIC 9(08).
+           05  AL-START-TIME           PIC 9(08).
+           05  AL-END-DATE             PIC 9(08).
+           05  AL-END-TIME             PIC 9(08).
+           05  AL-RETURN-CODE          PIC 9(03).
+           05  FILLER                  PIC X(09).
