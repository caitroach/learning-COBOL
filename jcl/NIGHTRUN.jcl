@@ -0,0 +1,82 @@
+//NIGHTRUN JOB (ACCTNO),'BATCH CHAIN',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* NIGHTRUN - NIGHTLY GLOSSARY/TRANSACTION BATCH CHAIN           *
+//*                                                                *
+//* RUNS THE START-OF-DAY DRIVER (HELLO), THE GLOSSARY LISTING    *
+//* (PROG2), DAILY TRANSACTION PROCESSING (TRANPROC) AND THE      *
+//* USAGE REPORT (AUDITRPT) AS ONE CHAIN.  EACH STEP AFTER THE    *
+//* FIRST RUNS ONLY IF EVERY STEP BEFORE IT CAME BACK CLEAN, SO A *
+//* BAD RETURN CODE ANYWHERE IN THE CHAIN FLUSHES EVERYTHING      *
+//* DOWNSTREAM INSTEAD OF LETTING THE GLOSSARY OR TRANSACTION     *
+//* STEPS RUN AGAINST A HALF-FINISHED START OF DAY.  THE JOB CARD *
+//* NOTIFY PARAMETER TELLS OPERATIONS WHEN THE JOB COMES BACK     *
+//* NON-ZERO SO NO STEP FAILURE GOES UNNOTICED OVERNIGHT.         *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=HELLO
+//*--------------------------------------------------------------*
+//* START-OF-DAY DRIVER - READS THE CONTROL CARD, CHECKPOINTS    *
+//* EACH STEP OF ITS OWN WORK SO A RERUN PICKS UP WHERE IT LEFT   *
+//* OFF, AND LOGS THE RUN TO THE AUDIT TRAIL.                     *
+//*--------------------------------------------------------------*
+//CTLCARD  DD DSN=PROD.NIGHTRUN.CTLCARD,DISP=SHR
+//CHKPOINT DD DSN=PROD.NIGHTRUN.CHKPOINT,DISP=MOD
+//AUDITLOG DD DSN=PROD.NIGHTRUN.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* THE REMAINING STEPS ARE CHAINED ON STEP010'S CONDITION CODE.  *
+//* IF-THEN NESTS SO EACH LATER STEP ALSO INHERITS THE OUTCOME OF *
+//* EVERY STEP RUN BEFORE IT, NOT JUST THE ONE DIRECTLY AHEAD OF  *
+//* IT - A FAILURE IN THE MIDDLE OF THE CHAIN STILL FLUSHES THE   *
+//* REST OF THE JOB.  RC=4 OUT OF PROG2 (BAD GLOSSARY RECORDS ON  *
+//* GLOSERR) OR TRANPROC (THE ACCOUNT ROLL-UP TABLE FILLED UP) IS *
+//* A WARNING, NOT A FAILURE, SO STEP020 AND STEP030 ARE GATED AT *
+//* <= 4 WHILE THE OTHERS ARE GATED AT = 0.                       *
+//*--------------------------------------------------------------*
+//IFSTEP10 IF (STEP010.RC = 0) THEN
+//*
+//STEP020  EXEC PGM=PROG2
+//*--------------------------------------------------------------*
+//* GLOSSARY LISTING - VALIDATES THE GLOSSARY MASTER, WRITES A    *
+//* GLOSERR REPORT WHEN BAD RECORDS TURN UP, AND LOGS THE RUN.    *
+//*--------------------------------------------------------------*
+//GLOSMAST DD DSN=PROD.NIGHTRUN.GLOSMAST,DISP=SHR
+//GLOSERR  DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.NIGHTRUN.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//IFSTEP20 IF (STEP020.RC <= 4) THEN
+//*
+//STEP030  EXEC PGM=TRANPROC
+//*--------------------------------------------------------------*
+//* DAILY TRANSACTION PROCESSING - CONTROL-TOTAL REPORT PLUS THE  *
+//* PER-ACCOUNT EXTRACT FOR DOWNSTREAM PICKUP.                    *
+//*--------------------------------------------------------------*
+//TRANFILE DD DSN=PROD.NIGHTRUN.TRANFILE,DISP=SHR
+//TRANRPT  DD SYSOUT=*
+//TRANEXT  DD DSN=PROD.NIGHTRUN.TRANEXT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.NIGHTRUN.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//IFSTEP30 IF (STEP030.RC <= 4) THEN
+//*
+//STEP040  EXEC PGM=AUDITRPT
+//*--------------------------------------------------------------*
+//* USAGE REPORT - SUMMARIZES THE AUDIT TRAIL WRITTEN BY EVERY    *
+//* STEP ABOVE OVER THE DATE RANGE ON RPTCARD.  RUNS LAST SO ITS  *
+//* NUMBERS INCLUDE TODAY'S RUN OF THE WHOLE CHAIN.               *
+//*--------------------------------------------------------------*
+//RPTCARD  DD DSN=PROD.NIGHTRUN.RPTCARD,DISP=SHR
+//AUDITLOG DD DSN=PROD.NIGHTRUN.AUDITLOG,DISP=SHR
+//USAGERPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//ENDIF30  ENDIF
+//ENDIF20  ENDIF
+//ENDIF10  ENDIF
+//*
