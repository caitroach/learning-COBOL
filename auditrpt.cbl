@@ -0,0 +1,341 @@
+      ******************************************************************
+      *    PROGRAM-ID.  AUDITRPT
+      *    AUTHOR.      CAIT
+      *    INSTALLATION. OPERATIONS
+      *    DATE-WRITTEN. 08/09/26
+      *    DATE-COMPILED.
+      *    DESCRIPTION.  Batch usage report.  Reads the shared run-log
+      *                  history built up by the audit trail and
+      *                  produces a paginated printed report - run
+      *                  count and average run duration per job, for
+      *                  a run-date range read from a control card -
+      *                  so management can see how often each job in
+      *                  the batch chain actually executes without
+      *                  digging through raw log files by hand.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE      INIT  DESCRIPTION
+      *    08/09/26  CAIT  ORIGINAL PROGRAM
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITRPT.
+       AUTHOR. CAIT.
+       INSTALLATION. OPERATIONS.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-CARD-FILE ASSIGN TO "RPTCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPTCARD-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT USAGE-REPORT ASSIGN TO "USAGERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USAGERPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-CARD-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RPTCARD.
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNLOG.
+
+       FD  USAGE-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  UR-REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-RPTCARD-STATUS        PIC X(02)   VALUE "00".
+       77  WS-AUDITLOG-STATUS       PIC X(02)   VALUE "00".
+       77  WS-USAGERPT-STATUS       PIC X(02)   VALUE "00".
+       77  WS-EOF-SWITCH            PIC X(01)   VALUE "N".
+           88  WS-END-OF-FILE           VALUE "Y".
+       77  WS-LINE-COUNT            PIC 9(02)   VALUE ZERO.
+       77  WS-PAGE-COUNT            PIC 9(03)   VALUE ZERO.
+       77  WS-LINES-PER-PAGE        PIC 9(02)   VALUE 20.
+       77  WS-JOB-COUNT             PIC 9(04)   VALUE ZERO.
+       77  WS-TABLE-FULL-SWITCH     PIC X(01)   VALUE "N".
+           88  WS-JOB-TABLE-FULL        VALUE "Y".
+
+       77  WS-JOB-FOUND-SWITCH      PIC X(01)   VALUE "N".
+           88  WS-JOB-FOUND             VALUE "Y".
+
+       01  WS-JOB-TABLE.
+           05  WS-JOB-ENTRY OCCURS 20 TIMES INDEXED BY WS-JOB-IDX.
+               10  WS-JOB-NAME              PIC X(08).
+               10  WS-JOB-RUN-COUNT         PIC 9(05).
+               10  WS-JOB-TOTAL-SECONDS     PIC 9(09).
+
+       01  WS-ELAPSED-CALC.
+           05  WS-START-TIME-WORK       PIC 9(08).
+           05  WS-START-TIME-R REDEFINES WS-START-TIME-WORK.
+               10  WS-START-HH              PIC 9(02).
+               10  WS-START-MM              PIC 9(02).
+               10  WS-START-SS              PIC 9(02).
+               10  WS-START-HS              PIC 9(02).
+           05  WS-END-TIME-WORK         PIC 9(08).
+           05  WS-END-TIME-R REDEFINES WS-END-TIME-WORK.
+               10  WS-END-HH                PIC 9(02).
+               10  WS-END-MM                PIC 9(02).
+               10  WS-END-SS                PIC 9(02).
+               10  WS-END-HS                PIC 9(02).
+           05  WS-START-SECONDS         PIC 9(07).
+           05  WS-END-SECONDS           PIC 9(07).
+           05  WS-ELAPSED-SECONDS       PIC S9(07).
+
+       01  WS-REPORT-TITLE-LINE.
+           05  FILLER                   PIC X(30)
+               VALUE "BATCH JOB USAGE REPORT       ".
+           05  FILLER                   PIC X(11)
+               VALUE "  PAGE    ".
+           05  WS-RT-PAGE-NUMBER        PIC ZZ9.
+           05  FILLER                   PIC X(36)   VALUE SPACES.
+
+       01  WS-REPORT-RANGE-LINE.
+           05  FILLER                   PIC X(16)
+               VALUE "FOR RUN DATES  ".
+           05  WS-RR-START-DATE         PIC 9(08).
+           05  FILLER                   PIC X(04)   VALUE " TO ".
+           05  WS-RR-END-DATE           PIC 9(08).
+           05  FILLER                   PIC X(44)   VALUE SPACES.
+
+       01  WS-REPORT-COLUMN-LINE.
+           05  FILLER                   PIC X(10)   VALUE "JOB NAME".
+           05  FILLER                   PIC X(04)   VALUE SPACES.
+           05  FILLER                   PIC X(09)   VALUE "RUN COUNT".
+           05  FILLER                   PIC X(04)   VALUE SPACES.
+           05  FILLER                   PIC X(16)
+               VALUE "AVG DURATION SEC".
+           05  FILLER                   PIC X(37)   VALUE SPACES.
+
+       01  WS-REPORT-DETAIL-LINE.
+           05  WS-RD-JOB-NAME           PIC X(10).
+           05  FILLER                   PIC X(04)   VALUE SPACES.
+           05  WS-RD-RUN-COUNT          PIC ZZZZ9.
+           05  FILLER                   PIC X(08)   VALUE SPACES.
+           05  WS-RD-AVG-DURATION       PIC ZZZZ9.
+           05  FILLER                   PIC X(41)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+       0000-MAIN.
+           PERFORM 0500-INITIALIZE THRU 0500-EXIT.
+           IF WS-RPTCARD-STATUS = "00" AND RETURN-CODE = ZERO
+               PERFORM 1000-PROCESS-LOG-RECORDS THRU 1000-EXIT
+               PERFORM 2000-PRINT-REPORT THRU 2000-EXIT
+           END-IF.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *    0500-INITIALIZE - READ THE CONTROL CARD, OPEN THE LOG   *
+      *-----------------------------------------------------------*
+       0500-INITIALIZE.
+           OPEN INPUT REPORT-CARD-FILE.
+           IF WS-RPTCARD-STATUS = "00"
+               READ REPORT-CARD-FILE
+                   AT END
+                       MOVE "10" TO WS-RPTCARD-STATUS
+               END-READ
+               CLOSE REPORT-CARD-FILE
+           END-IF.
+           IF WS-RPTCARD-STATUS NOT = "00"
+               DISPLAY "AUDITRPT: NO REPORT CONTROL CARD FOUND"
+               MOVE 16 TO RETURN-CODE
+               GO TO 0500-EXIT
+           END-IF.
+           MOVE RP-START-DATE TO WS-RR-START-DATE.
+           MOVE RP-END-DATE TO WS-RR-END-DATE.
+           OPEN OUTPUT USAGE-REPORT.
+           IF WS-USAGERPT-STATUS NOT = "00"
+               DISPLAY "AUDITRPT: UNABLE TO OPEN USAGE REPORT - STATUS "
+                   WS-USAGERPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 0500-EXIT
+           END-IF.
+           OPEN INPUT AUDIT-LOG-FILE.
+           IF WS-AUDITLOG-STATUS NOT = "00"
+               DISPLAY "AUDITRPT: UNABLE TO OPEN AUDIT LOG - STATUS "
+                   WS-AUDITLOG-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1000-PROCESS-LOG-RECORDS - READ THE LOG, ACCUMULATE     *
+      *                               RUN COUNTS AND DURATIONS      *
+      *-----------------------------------------------------------*
+       1000-PROCESS-LOG-RECORDS.
+           IF RETURN-CODE NOT = ZERO
+               GO TO 1000-EXIT
+           END-IF.
+           PERFORM 1100-READ-NEXT-LOG-RECORD THRU 1100-EXIT.
+           PERFORM 1200-EVALUATE-LOG-RECORD THRU 1200-EXIT
+               UNTIL WS-END-OF-FILE.
+           CLOSE AUDIT-LOG-FILE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1100-READ-NEXT-LOG-RECORD - GET THE NEXT RUN-LOG ENTRY  *
+      *-----------------------------------------------------------*
+       1100-READ-NEXT-LOG-RECORD.
+           READ AUDIT-LOG-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1200-EVALUATE-LOG-RECORD - KEEP RECORDS IN THE DATE      *
+      *                               RANGE, ROLL THEM INTO THE     *
+      *                               JOB TABLE                     *
+      *-----------------------------------------------------------*
+       1200-EVALUATE-LOG-RECORD.
+           IF AL-START-DATE >= RP-START-DATE
+               AND AL-START-DATE <= RP-END-DATE
+               PERFORM 1300-ACCUMULATE-JOB THRU 1300-EXIT
+           END-IF.
+           PERFORM 1100-READ-NEXT-LOG-RECORD THRU 1100-EXIT.
+       1200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1300-ACCUMULATE-JOB - FIND OR ADD THE JOB'S TABLE ENTRY *
+      *                          AND ROLL IN THIS RUN'S DURATION    *
+      *-----------------------------------------------------------*
+       1300-ACCUMULATE-JOB.
+           MOVE AL-START-TIME TO WS-START-TIME-WORK.
+           MOVE AL-END-TIME TO WS-END-TIME-WORK.
+           COMPUTE WS-START-SECONDS =
+               WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS.
+           COMPUTE WS-END-SECONDS =
+               WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS.
+           COMPUTE WS-ELAPSED-SECONDS =
+               WS-END-SECONDS - WS-START-SECONDS.
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF.
+           SET WS-JOB-FOUND-SWITCH TO "N".
+           PERFORM 1320-FIND-JOB-ENTRY THRU 1320-EXIT
+               VARYING WS-JOB-IDX FROM 1 BY 1
+               UNTIL WS-JOB-IDX > WS-JOB-COUNT
+               OR WS-JOB-FOUND.
+           IF WS-JOB-FOUND
+               SET WS-JOB-IDX DOWN BY 1
+               ADD 1 TO WS-JOB-RUN-COUNT (WS-JOB-IDX)
+               ADD WS-ELAPSED-SECONDS
+                   TO WS-JOB-TOTAL-SECONDS (WS-JOB-IDX)
+           ELSE
+               PERFORM 1310-ADD-JOB-ENTRY THRU 1310-EXIT
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1320-FIND-JOB-ENTRY - TEST ONE TABLE SLOT FOR A MATCH    *
+      *-----------------------------------------------------------*
+       1320-FIND-JOB-ENTRY.
+           IF WS-JOB-NAME (WS-JOB-IDX) = AL-JOB-NAME
+               SET WS-JOB-FOUND TO TRUE
+           END-IF.
+       1320-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1310-ADD-JOB-ENTRY - CREATE A NEW TABLE ENTRY FOR A      *
+      *                         JOB NAME SEEN FOR THE FIRST TIME    *
+      *-----------------------------------------------------------*
+       1310-ADD-JOB-ENTRY.
+           IF WS-JOB-COUNT >= 20
+               SET WS-JOB-TABLE-FULL TO TRUE
+               DISPLAY "AUDITRPT: JOB TABLE FULL - " AL-JOB-NAME
+                   " OMITTED FROM THE REPORT"
+               GO TO 1310-EXIT
+           END-IF.
+           ADD 1 TO WS-JOB-COUNT.
+           SET WS-JOB-IDX TO WS-JOB-COUNT.
+           MOVE AL-JOB-NAME TO WS-JOB-NAME (WS-JOB-IDX).
+           MOVE 1 TO WS-JOB-RUN-COUNT (WS-JOB-IDX).
+           MOVE WS-ELAPSED-SECONDS TO WS-JOB-TOTAL-SECONDS (WS-JOB-IDX).
+       1310-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-PRINT-REPORT - PRINT ONE PAGINATED LINE PER JOB    *
+      *-----------------------------------------------------------*
+       2000-PRINT-REPORT.
+           SET WS-JOB-IDX TO 1.
+           PERFORM 2100-PRINT-JOB-LINE THRU 2100-EXIT
+               VARYING WS-JOB-IDX FROM 1 BY 1
+               UNTIL WS-JOB-IDX > WS-JOB-COUNT.
+           IF WS-JOB-COUNT = 0
+               PERFORM 2200-NEW-PAGE-IF-NEEDED THRU 2200-EXIT
+               MOVE "NO RUNS FOUND IN THE REQUESTED DATE RANGE"
+                   TO UR-REPORT-LINE
+               WRITE UR-REPORT-LINE
+           END-IF.
+           CLOSE USAGE-REPORT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2100-PRINT-JOB-LINE - PRINT ONE JOB'S SUMMARY LINE       *
+      *-----------------------------------------------------------*
+       2100-PRINT-JOB-LINE.
+           PERFORM 2200-NEW-PAGE-IF-NEEDED THRU 2200-EXIT.
+           MOVE WS-JOB-NAME (WS-JOB-IDX) TO WS-RD-JOB-NAME.
+           MOVE WS-JOB-RUN-COUNT (WS-JOB-IDX) TO WS-RD-RUN-COUNT.
+           COMPUTE WS-RD-AVG-DURATION =
+               WS-JOB-TOTAL-SECONDS (WS-JOB-IDX)
+                   / WS-JOB-RUN-COUNT (WS-JOB-IDX).
+           MOVE WS-REPORT-DETAIL-LINE TO UR-REPORT-LINE.
+           WRITE UR-REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2200-NEW-PAGE-IF-NEEDED - START A NEW PAGE WHEN THE      *
+      *                              CURRENT ONE IS FULL             *
+      *-----------------------------------------------------------*
+       2200-NEW-PAGE-IF-NEEDED.
+           IF WS-LINE-COUNT < WS-LINES-PER-PAGE
+               AND WS-PAGE-COUNT NOT = ZERO
+               GO TO 2200-EXIT
+           END-IF.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE ZERO TO WS-LINE-COUNT.
+           MOVE WS-PAGE-COUNT TO WS-RT-PAGE-NUMBER.
+           MOVE WS-REPORT-TITLE-LINE TO UR-REPORT-LINE.
+           WRITE UR-REPORT-LINE.
+           MOVE WS-REPORT-RANGE-LINE TO UR-REPORT-LINE.
+           WRITE UR-REPORT-LINE.
+           MOVE SPACES TO UR-REPORT-LINE.
+           WRITE UR-REPORT-LINE.
+           MOVE WS-REPORT-COLUMN-LINE TO UR-REPORT-LINE.
+           WRITE UR-REPORT-LINE.
+           ADD 4 TO WS-LINE-COUNT.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    9999-TERMINATE - RETURN TO THE OPERATING SYSTEM          *
+      *-----------------------------------------------------------*
+       9999-TERMINATE.
+           CONTINUE.
+       9999-EXIT.
+           EXIT.
+
+       END PROGRAM AUDITRPT.
